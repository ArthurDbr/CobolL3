@@ -40,6 +40,36 @@
        ALTERNATE RECORD KEY fn_niveau WITH DUPLICATES
        FILE STATUS IS fnote_stat.
 
+       SELECT feleveLot ASSIGN TO "eleveLot.dat"
+       ORGANIZATION IS sequential
+       ACCESS IS sequential
+       FILE STATUS IS feleveLot_stat.
+
+       SELECT fprofLot ASSIGN TO "profLot.dat"
+       ORGANIZATION IS sequential
+       ACCESS IS sequential
+       FILE STATUS IS fprofLot_stat.
+
+       SELECT fclasseLot ASSIGN TO "classeLot.dat"
+       ORGANIZATION IS sequential
+       ACCESS IS sequential
+       FILE STATUS IS fclasseLot_stat.
+
+       SELECT farchEleves ASSIGN TO "archiveEleves.dat"
+       ORGANIZATION IS sequential
+       ACCESS IS sequential
+       FILE STATUS IS farchEleves_stat.
+
+       SELECT farchNote ASSIGN TO "archiveNote.dat"
+       ORGANIZATION IS sequential
+       ACCESS IS sequential
+       FILE STATUS IS farchNote_stat.
+
+       SELECT faudit ASSIGN TO "audit.dat"
+       ORGANIZATION IS sequential
+       ACCESS IS sequential
+       FILE STATUS IS faudit_stat.
+
        SELECT fcours ASSIGN TO "cours.dat"
        ORGANIZATION IS indexed
        ACCESS IS dynamic
@@ -49,6 +79,8 @@
        ALTERNATE RECORD KEY fco_jour WITH DUPLICATES
        ALTERNATE RECORD KEY fco_horaireD WITH DUPLICATES
        ALTERNATE RECORD KEY fco_horaireF WITH DUPLICATES
+       ALTERNATE RECORD KEY fco_profId WITH DUPLICATES
+       ALTERNATE RECORD KEY fco_classe WITH DUPLICATES
        FILE STATUS IS fcours_stat.
 
        DATA DIVISION.
@@ -61,6 +93,8 @@
         02 fe_prenom PIC A(15).
         02 fe_dateNaiss PIC X(10).
         02 fe_classe PIC 9(2).
+        02 fe_parentNom PIC A(15).
+        02 fe_parentTel PIC 9(10).
 
        FD fprof.
        01 profTamp.
@@ -104,6 +138,61 @@
         02 fm_coef PIC 9(1).
         02 fm_niveau PIC 9(1).
 
+       FD feleveLot.
+       01 eleveLotTamp.
+        02 el_ine PIC X(10).
+        02 el_nom PIC A(15).
+        02 el_prenom PIC A(15).
+        02 el_dateNaiss PIC X(10).
+        02 el_classe PIC 9(2).
+        02 el_parentNom PIC A(15).
+        02 el_parentTel PIC 9(10).
+
+       FD fprofLot.
+       01 profLotTamp.
+        02 pl_id PIC 9(2).
+        02 pl_nom PIC A(15).
+        02 pl_prenom PIC A(15).
+        02 pl_telephone PIC 9(10).
+        02 pl_matiere PIC A(15).
+
+       FD fclasseLot.
+       01 classeLotTamp.
+        02 cl_id PIC 9(2).
+        02 cl_idProf PIC 9(2).
+        02 cl_niveau PIC 9(1).
+        02 cl_nbElevesMax PIC 9(2).
+
+       FD farchEleves.
+       01 archEleveTamp.
+        02 ae_ine PIC X(10).
+        02 ae_nom PIC A(15).
+        02 ae_prenom PIC A(15).
+        02 ae_dateNaiss PIC X(10).
+        02 ae_classe PIC 9(2).
+        02 ae_niveau PIC 9(1).
+        02 ae_parentNom PIC A(15).
+        02 ae_parentTel PIC 9(10).
+
+       FD farchNote.
+       01 archNoteTamp.
+        02 an_idNote PIC 9(2).
+        02 an_ine PIC X(10).
+        02 an_matiere PIC A(15).
+        02 an_note PIC 9(2).
+        02 an_niveau PIC 9(1).
+
+       FD faudit.
+       01 auditTamp.
+        02 au_ine PIC X(10).
+        02 au_matiere PIC A(15).
+        02 au_idNote PIC 9(2).
+        02 au_noteAvant PIC 9(2).
+        02 au_noteApres PIC 9(2).
+        02 au_action PIC A(8).
+        02 au_date PIC 9(8).
+        02 au_heure PIC 9(8).
+
        WORKING-STORAGE SECTION.
        77 fclasse_stat PIC 9(2).
        77 fmatiere_stat PIC 9(2).
@@ -111,6 +200,12 @@
        77 fprof_stat PIC 9(2).
        77 feleves_stat PIC 9(2).
        77 fnote_stat PIC 9(2).
+       77 feleveLot_stat PIC 9(2).
+       77 fprofLot_stat PIC 9(2).
+       77 fclasseLot_stat PIC 9(2).
+       77 farchEleves_stat PIC 9(2).
+       77 farchNote_stat PIC 9(2).
+       77 faudit_stat PIC 9(2).
 
        77 Wrep PIC 9(1).
 
@@ -121,9 +216,12 @@
        77 WanneNE PIC X(4).
        77 WclasseE PIC 9(2).
        77 Wine PIC X(10).
+       77 WparentNom PIC A(15).
+       77 WparentTel PIC 9(10).
 
        77 WNomMatiere PIC A(15).
        77 Wnote PIC 9(2).
+       77 WnoteAvant PIC 9(2).
        77 Wcoef PIC 9(1).
        77 WidNote PIC 9(2).
 
@@ -137,6 +235,33 @@
        77 Wniveau PIC 9(1).
 
        77 WnumS PIC 9(2).
+
+       77 WempMode PIC 9(1).
+       77 WjourScan PIC 9(2).
+       77 WempCount PIC 9(2).
+       77 WempI PIC 9(2).
+       77 WempJ PIC 9(2).
+       77 WempTmpD PIC 9(2).
+       77 WempTmpF PIC 9(2).
+       77 WempTmpNumS PIC 9(2).
+       77 WempTmpAutre PIC X(3).
+       01 WempTable.
+        02 WempLigne OCCURS 20 TIMES.
+         03 WempHoraireD PIC 9(2).
+         03 WempHoraireF PIC 9(2).
+         03 WempNumS PIC 9(2).
+         03 WempAutre PIC X(3).
+
+       77 WchargeProfId PIC 9(2).
+       77 WchargeTous PIC 9(1).
+       77 WchargeTotal PIC 9(4).
+       77 WchargeI PIC 9(2).
+       77 WchargeCount PIC 9(2).
+       77 WchargeDejaVu PIC 9(1).
+       01 WchargeTable.
+        02 WchargeLigne OCCURS 50 TIMES.
+         03 WchargeTabId PIC 9(2).
+         03 WchargeTabTotal PIC 9(4).
        77 WhoraireD PIC 9(2).
        77 WhoraireF PIC 9(2).
        77 Wmois PIC 9(2).
@@ -150,10 +275,41 @@
        77 Wtelephone PIC 9(10).
        77 WmatiereProf PIC A(15).
 
+       77 WconflitProf PIC 9(1).
+       77 WconflitClasse PIC 9(1).
+       77 WclasseKey PIC X(3).
+
+       77 WnbCharges PIC 9(3).
+       77 WnbRejetes PIC 9(3).
+
+       77 WfinC PIC 9(1).
+       77 WfinE PIC 9(1).
+       77 WfinN PIC 9(1).
+       77 WnbPromus PIC 9(3).
+       77 WnbDiplomes PIC 9(3).
+
        77 WnoteMatiMoy PIC 9(4).
        77 WnbEleves PIC 9(3).
        77 Wresultat PIC 9(2).99.
 
+       77 WbulSommePoints PIC 9(5).
+       77 WbulSommeCoef PIC 9(3).
+       77 WbulResultat PIC 9(2).99.
+
+       77 Wseuil PIC 9(2).99.
+       77 WmoyEleve PIC 9(4).
+       77 WnbNoteEleve PIC 9(2).
+       77 WmoyEleveCalc PIC 9(2).99.
+
+       01 WseuilTable.
+        02 WseuilLigne OCCURS 500 TIMES.
+         03 WseuilIne PIC X(10).
+         03 WseuilSomme PIC 9(4).
+         03 WseuilNb PIC 9(2).
+       77 WseuilCount PIC 9(3).
+       77 WiSeuil PIC 9(3).
+       77 WdejaVu PIC 9(1).
+
        PROCEDURE DIVISION.
        OPEN EXTEND feleves
        IF feleves_stat =35 THEN
@@ -183,8 +339,38 @@
        OPEN EXTEND fmatiere
        IF fmatiere_stat =35 THEN
         OPEN OUTPUT fmatiere
-       END-IF.
+       END-IF
        CLOSE fmatiere
+       OPEN EXTEND feleveLot
+       IF feleveLot_stat =35 THEN
+        OPEN OUTPUT feleveLot
+       END-IF
+       CLOSE feleveLot
+       OPEN EXTEND fprofLot
+       IF fprofLot_stat =35 THEN
+        OPEN OUTPUT fprofLot
+       END-IF
+       CLOSE fprofLot
+       OPEN EXTEND fclasseLot
+       IF fclasseLot_stat =35 THEN
+        OPEN OUTPUT fclasseLot
+       END-IF
+       CLOSE fclasseLot
+       OPEN EXTEND farchEleves
+       IF farchEleves_stat =35 THEN
+        OPEN OUTPUT farchEleves
+       END-IF
+       CLOSE farchEleves
+       OPEN EXTEND farchNote
+       IF farchNote_stat =35 THEN
+        OPEN OUTPUT farchNote
+       END-IF
+       CLOSE farchNote
+       OPEN EXTEND faudit
+       IF faudit_stat =35 THEN
+        OPEN OUTPUT faudit
+       END-IF
+       CLOSE faudit
 
 
        PERFORM WITH TEST AFTER UNTIL Wchoix = 0
@@ -198,6 +384,11 @@
            DISPLAY ' 11 : AJOUT_COURS         | 12 : AFFICHER_COURS'
            DISPLAY ' 13 : Moyenne_Matiere_Classe'
            DISPLAY ' 14 : SUPPRIMER_ELEVES'
+           DISPLAY ' 15 : BULLETIN_ELEVE      | 16 : Seuil_Moyenne'
+           DISPLAY ' 17 : CHARGEMENT_ELEVES   | 18 : CHARGEMENT_PROF'
+           DISPLAY ' 19 : CHARGEMENT_CLASSES  | 20 : FIN_ANNEE'
+           DISPLAY ' 21 : APPEL_URGENCE       | 22 : EMPLOI_DU_TEMPS'
+           DISPLAY ' 23 : CHARGE_PROFESSEUR  | 24 : CORRIGER_NOTE'
            DISPLAY ' 0 : Sortir'
            ACCEPT Wchoix
            EVALUATE Wchoix
@@ -229,6 +420,26 @@
                    PERFORM Moyenne_Matiere_Classe
                WHEN 14
                    PERFORM SUPPRIMER_ELEVES
+               WHEN 15
+                   PERFORM BULLETIN_ELEVE
+               WHEN 16
+                   PERFORM Seuil_Moyenne
+               WHEN 17
+                   PERFORM CHARGEMENT_ELEVES
+               WHEN 18
+                   PERFORM CHARGEMENT_PROFESSEUR
+               WHEN 19
+                   PERFORM CHARGEMENT_CLASSES
+               WHEN 20
+                   PERFORM FIN_ANNEE
+               WHEN 21
+                   PERFORM APPEL_URGENCE
+               WHEN 22
+                   PERFORM EMPLOI_DU_TEMPS
+               WHEN 23
+                   PERFORM CHARGE_PROFESSEUR
+               WHEN 24
+                   PERFORM CORRIGER_NOTE
                WHEN OTHER
                    MOVE 0 TO Wchoix
        END-PERFORM
@@ -335,13 +546,21 @@
            ACCEPT WjourNE
            DISPLAY 'id classe :'
            ACCEPT WclasseE
+           DISPLAY 'Nom du parent / tuteur : '
+           ACCEPT WparentNom
+           DISPLAY 'Telephone du parent / tuteur : '
+           ACCEPT WparentTel
            OPEN INPUT fclasse
             MOVE WclasseE TO fc_id
              READ fclasse
              INVALID KEY
               DISPLAY 'classe inexistante'
              NOT INVALID KEY
-              MOVE 1 TO Wtrouve
+              IF fc_nbEleves < fc_nbElevesMax
+               MOVE 1 TO Wtrouve
+              ELSE
+               DISPLAY 'classe complete, choisissez une autre classe'
+              END-IF
              END-READ
            CLOSE fclasse
            IF Wtrouve = 1
@@ -351,9 +570,19 @@
                 MOVE Wprenom TO fe_prenom
                 STRING WanneNE "/" WmoisNE "/" WjourNE INTO fe_dateNaiss
                 MOVE WclasseE TO fe_classe
+                MOVE WparentNom TO fe_parentNom
+                MOVE WparentTel TO fe_parentTel
                 WRITE eleveTamp
                 END-WRITE
             CLOSE feleves
+            OPEN I-O fclasse
+             MOVE WclasseE TO fc_id
+             READ fclasse
+             NOT INVALID KEY
+              ADD 1 TO fc_nbEleves
+              REWRITE classeTamp
+             END-READ
+            CLOSE fclasse
            END-IF
         END-IF
          PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
@@ -394,6 +623,7 @@
          CLOSE feleves
          IF Wtrouve = 1
           OPEN I-O fnote
+          OPEN EXTEND faudit
            MOVE Wine TO fn_ine
            START fnote KEY IS = fn_ine
            INVALID KEY
@@ -404,10 +634,20 @@
                  AT END
                    MOVE 1 TO Wfin
                  NOT AT END
+                   MOVE fn_ine TO au_ine
+                   MOVE fn_matiere TO au_matiere
+                   MOVE fn_idNote TO au_idNote
+                   MOVE fn_note TO au_noteAvant
+                   MOVE 0 TO au_noteApres
+                   MOVE 'SUPPR' TO au_action
+                   ACCEPT au_date FROM DATE YYYYMMDD
+                   ACCEPT au_heure FROM TIME
+                   WRITE auditTamp
                    DELETE fnote RECORD
                  END-READ
               END-PERFORM
             END-START
+            CLOSE faudit
             CLOSE fnote
            OPEN I-O feleves
            MOVE Wine TO fe_ine
@@ -415,9 +655,20 @@
             INVALID KEY
              DISPLAY 'Eleves inexistante'
             NOT INVALID KEY
+             MOVE fe_classe TO WclasseE
              DELETE feleves RECORD
             END-READ
            CLOSE feleves
+           OPEN I-O fclasse
+            MOVE WclasseE TO fc_id
+            READ fclasse
+            NOT INVALID KEY
+             IF fc_nbEleves > 0
+              SUBTRACT 1 FROM fc_nbEleves
+             END-IF
+             REWRITE classeTamp
+            END-READ
+           CLOSE fclasse
          END-IF
 
 
@@ -551,6 +802,17 @@
                  WRITE noteTamp
                  END-WRITE
                CLOSE fnote
+               OPEN EXTEND faudit
+                 MOVE Wine TO au_ine
+                 MOVE WNomMatiere TO au_matiere
+                 MOVE WidNote TO au_idNote
+                 MOVE 0 TO au_noteAvant
+                 MOVE Wnote TO au_noteApres
+                 MOVE 'AJOUT' TO au_action
+                 ACCEPT au_date FROM DATE YYYYMMDD
+                 ACCEPT au_heure FROM TIME
+                 WRITE auditTamp
+               CLOSE faudit
                DISPLAY 'Note ajoute !'
               ELSE
                DISPLAY 'Numero deja ajoute !'
@@ -567,6 +829,59 @@
          END-PERFORM
        END-PERFORM.
 
+       CORRIGER_NOTE.
+       MOVE 0 TO Wrep
+       PERFORM WITH TEST AFTER UNTIL Wrep = 0
+        MOVE 0 TO Wtrouve
+        DISPLAY 'Veuillez rentrer le numero ine de l etudiant : '
+        ACCEPT Wine
+        DISPLAY 'Dans quelle matiere corriger la note ?'
+        ACCEPT WNomMatiere
+        DISPLAY 'Quelle est le numero du devoir ?'
+        ACCEPT WidNote
+        OPEN I-O fnote
+         MOVE WidNote TO fn_idNote
+         MOVE Wine TO fn_ine
+         MOVE WNomMatiere TO fn_matiere
+         READ fnote
+         INVALID KEY
+          DISPLAY 'Aucune note correspondante !'
+         NOT INVALID KEY
+          MOVE 1 TO Wtrouve
+          MOVE fn_note TO WnoteAvant
+          DISPLAY 'Note actuelle : 'fn_note
+         END-READ
+         IF Wtrouve = 1
+          MOVE 50 TO Wnote
+          PERFORM WITH TEST AFTER UNTIL Wnote > 0 AND Wnote < 21
+            DISPLAY 'Quelle est la nouvelle note ? (< 0 et > 20)'
+            ACCEPT Wnote
+          END-PERFORM
+          MOVE Wnote TO fn_note
+          REWRITE noteTamp
+          END-REWRITE
+         END-IF
+        CLOSE fnote
+        IF Wtrouve = 1
+          OPEN EXTEND faudit
+           MOVE Wine TO au_ine
+           MOVE WNomMatiere TO au_matiere
+           MOVE WidNote TO au_idNote
+           MOVE WnoteAvant TO au_noteAvant
+           MOVE Wnote TO au_noteApres
+           MOVE 'CORR' TO au_action
+           ACCEPT au_date FROM DATE YYYYMMDD
+           ACCEPT au_heure FROM TIME
+           WRITE auditTamp
+          CLOSE faudit
+          DISPLAY 'Note corrigee !'
+        END-IF
+        PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+         DISPLAY 'Souhaitez vous continuer ? 1 ou 0'
+         ACCEPT Wrep
+        END-PERFORM
+       END-PERFORM.
+
        AFFICHER_NOTE.
         MOVE 0 TO Wfin
         OPEN INPUT fnote
@@ -630,7 +945,7 @@
               MOVE WclasseIdProf TO fc_idProf
               MOVE WclasseNiv TO fc_niveau
               MOVE WclasseNnbElevesMax TO fc_nbElevesMax
-              MOVE 0 TO fn_note
+              MOVE 0 TO fc_nbEleves
               WRITE classeTamp
             END-WRITE
             CLOSE fclasse
@@ -750,7 +1065,7 @@
               DISPLAY 'Quelle professeur donnera le cours ? (id)'
               ACCEPT WidProf
               OPEN INPUT fprof
-               MOVE WclasseId TO fp_id
+               MOVE WidProf TO fp_id
                 READ fprof
                 INVALID KEY
                  DISPLAY 'Professeur inconnu'
@@ -759,23 +1074,105 @@
                 END-READ
               CLOSE fprof
               IF Wtrouve = 1
-                OPEN I-O fcours
-                 MOVE WnumS TO fco_numS
-                 MOVE Wmois TO fco_mois
-                 MOVE Wjour TO fco_jour
-                 MOVE WhoraireD TO fco_horaireD
-                 MOVE WhoraireF TO fco_horaireF
-                 MOVE WclasseId TO fco_classe
-                 MOVE WidProf TO fco_profId
-                 WRITE coursTamp
-                END-WRITE
-                DISPLAY 'Cours ajoute !'
+                MOVE 1 TO WconflitProf
+                MOVE 0 TO Wfin
+                OPEN INPUT fcours
+                MOVE WidProf TO fco_profId
+                START fcours KEY IS = fco_profId
+                NOT INVALID KEY
+                  PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                      READ fcours NEXT
+                      AT END
+                        MOVE 1 TO Wfin
+                      NOT AT END
+                       IF fco_profId NOT = WidProf
+                        MOVE 1 TO Wfin
+                       ELSE
+                        IF Wmois = fco_mois AND Wjour = fco_jour
+                         IF fco_horaireD = WhoraireD
+                          MOVE 0 TO WconflitProf
+                         END-IF
+                         IF fco_horaireF = WhoraireF
+                          MOVE 0 TO WconflitProf
+                         END-IF
+                         IF WhoraireD < fco_horaireF
+                             AND WhoraireD >= fco_horaireD
+                          MOVE 0 TO WconflitProf
+                         END-IF
+                         IF WhoraireF < fco_horaireF
+                             AND WhoraireF >= fco_horaireD
+                          MOVE 0 TO WconflitProf
+                         END-IF
+                        END-IF
+                       END-IF
+                      END-READ
+                  END-PERFORM
+                END-START
+                CLOSE fcours
+
+                MOVE 1 TO WconflitClasse
+                MOVE 0 TO Wfin
+                OPEN INPUT fcours
+                MOVE WclasseId TO WclasseKey
+                MOVE WclasseId TO fco_classe
+                START fcours KEY IS = fco_classe
+                NOT INVALID KEY
+                  PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                      READ fcours NEXT
+                      AT END
+                        MOVE 1 TO Wfin
+                      NOT AT END
+                       IF fco_classe NOT = WclasseKey
+                        MOVE 1 TO Wfin
+                       ELSE
+                        IF Wmois = fco_mois AND Wjour = fco_jour
+                         IF fco_horaireD = WhoraireD
+                          MOVE 0 TO WconflitClasse
+                         END-IF
+                         IF fco_horaireF = WhoraireF
+                          MOVE 0 TO WconflitClasse
+                         END-IF
+                         IF WhoraireD < fco_horaireF
+                             AND WhoraireD >= fco_horaireD
+                          MOVE 0 TO WconflitClasse
+                         END-IF
+                         IF WhoraireF < fco_horaireF
+                             AND WhoraireF >= fco_horaireD
+                          MOVE 0 TO WconflitClasse
+                         END-IF
+                        END-IF
+                       END-IF
+                      END-READ
+                  END-PERFORM
+                END-START
+                CLOSE fcours
+
+                IF WconflitProf = 1 AND WconflitClasse = 1
+                 OPEN I-O fcours
+                  MOVE WnumS TO fco_numS
+                  MOVE Wmois TO fco_mois
+                  MOVE Wjour TO fco_jour
+                  MOVE WhoraireD TO fco_horaireD
+                  MOVE WhoraireF TO fco_horaireF
+                  MOVE WclasseId TO fco_classe
+                  MOVE WidProf TO fco_profId
+                  WRITE coursTamp
+                 END-WRITE
+                 CLOSE fcours
+                 DISPLAY 'Cours ajoute !'
+                ELSE
+                 IF WconflitProf = 0
+                  DISPLAY 'Professeur deja occupe sur ces horaires'
+                 END-IF
+                 IF WconflitClasse = 0
+                  DISPLAY 'Classe deja occupee sur ces horaires'
+                 END-IF
+                END-IF
               END-IF
             END-IF
            ELSE
-            DISPLAY 'Classe occupe pour ces horaires'
+            DISPLAY 'Salle occupee pour ces horaires'
            END-IF
-           CLOSE fcours
           END-PERFORM
            PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
             DISPLAY 'Souhaitez vous continuer ? 1 ou 0'
@@ -806,7 +1203,100 @@
            MOVE 0 TO Wfin
            MOVE 0 TO Wrep
            PERFORM WITH TEST AFTER UNTIL Wrep = 0
-
+           MOVE 0 TO Wtrouve
+           MOVE 0 TO Wfin
+           DISPLAY 'Dans quelle matiere voulez vous verifier le seuil ?'
+           ACCEPT WNomMatiere
+           OPEN INPUT fmatiere
+           PERFORM WITH TEST AFTER UNTIL Wtrouve = 1 OR Wfin = 1
+               READ fmatiere
+               AT END
+                   DISPLAY 'Matiere non reconnu '
+                   MOVE 1 TO Wfin
+               NOT AT END
+                   IF fm_nom = WNomMatiere THEN
+                   MOVE 1 TO Wtrouve
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE fmatiere
+           IF Wtrouve = 1
+               MOVE 0 TO Wseuil
+               PERFORM WITH TEST AFTER UNTIL Wseuil > 0 AND Wseuil < 21
+                   DISPLAY 'Quelle est la moyenne minimum a atteindre ?'
+                   DISPLAY '(entre 1 et 20)'
+                   ACCEPT Wseuil
+               END-PERFORM
+               MOVE 0 TO WseuilCount
+               MOVE 0 TO Wfin
+               OPEN INPUT fnote
+               MOVE WNomMatiere TO fn_matiere
+               START fnote KEY IS = fn_matiere
+               INVALID KEY
+                   DISPLAY 'Aucune note pour cette matiere'
+                   MOVE 1 TO Wfin
+               NOT INVALID KEY
+                   PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                       READ fnote NEXT
+                       AT END
+                       MOVE 1 TO Wfin
+                       NOT AT END
+                       IF fn_matiere NOT = WNomMatiere
+                           MOVE 1 TO Wfin
+                       ELSE
+                           MOVE 0 TO WdejaVu
+                           MOVE 1 TO WiSeuil
+                           PERFORM WITH TEST BEFORE UNTIL
+                               WiSeuil > WseuilCount OR WdejaVu = 1
+                               IF WseuilIne(WiSeuil) = fn_ine
+                                   MOVE 1 TO WdejaVu
+                               ELSE
+                                   ADD 1 TO WiSeuil
+                               END-IF
+                           END-PERFORM
+                           IF WdejaVu = 0
+                               IF WseuilCount < 500
+                                   ADD 1 TO WseuilCount
+                                   MOVE fn_ine TO WseuilIne(WseuilCount)
+                                   MOVE 0 TO WseuilSomme(WseuilCount)
+                                   MOVE 0 TO WseuilNb(WseuilCount)
+                                   MOVE WseuilCount TO WiSeuil
+                               ELSE
+                                   DISPLAY 'table pleine : 'fn_ine
+                                   MOVE 0 TO WiSeuil
+                               END-IF
+                           END-IF
+                           IF WiSeuil > 0
+                               COMPUTE WseuilSomme(WiSeuil) =
+                                   WseuilSomme(WiSeuil) + fn_note
+                               ADD 1 TO WseuilNb(WiSeuil)
+                           END-IF
+                       END-IF
+                       END-READ
+                   END-PERFORM
+               END-START
+               CLOSE fnote
+               DISPLAY '--- Eleves sous le seuil en 'WNomMatiere' ---'
+               MOVE 0 TO WiSeuil
+               PERFORM WITH TEST BEFORE UNTIL WiSeuil = WseuilCount
+                   ADD 1 TO WiSeuil
+                   COMPUTE WmoyEleveCalc =
+                       WseuilSomme(WiSeuil) / WseuilNb(WiSeuil)
+                   IF WmoyEleveCalc < Wseuil
+                       OPEN INPUT feleves
+                       MOVE WseuilIne(WiSeuil) TO fe_ine
+                       READ feleves
+                       INVALID KEY
+                           DISPLAY 'INE : 'WseuilIne(WiSeuil)
+                           DISPLAY 'moyenne : 'WmoyEleveCalc
+                       NOT INVALID KEY
+                           DISPLAY fe_ine' 'fe_nom' 'fe_prenom
+                           DISPLAY 'moyenne : 'WmoyEleveCalc
+                       END-READ
+                       CLOSE feleves
+                   END-IF
+               END-PERFORM
+           END-IF
 
             PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
                 DISPLAY 'Souhaitez vous continuer ? 1 ou 0'
@@ -879,3 +1369,587 @@
            ACCEPT Wrep
            END-PERFORM
            END-PERFORM.
+
+       BULLETIN_ELEVE.
+           MOVE 0 TO Wtrouve
+           MOVE 0 TO Wfin
+           MOVE 0 TO Wrep
+           PERFORM WITH TEST AFTER UNTIL Wrep = 0
+           MOVE 0 TO Wtrouve
+           MOVE 0 TO Wfin
+           DISPLAY 'Quelle est le numero ine de l etudiant ?'
+           ACCEPT Wine
+           OPEN INPUT feleves
+           MOVE Wine TO fe_ine
+              READ feleves
+              INVALID KEY
+               DISPLAY 'Eleves inexistante'
+              NOT INVALID KEY
+               MOVE 1 TO Wtrouve
+               DISPLAY 'Bulletin de 'fe_prenom' 'fe_nom
+              END-READ
+           CLOSE feleves
+           IF Wtrouve = 1
+               MOVE 0 TO WbulSommePoints
+               MOVE 0 TO WbulSommeCoef
+               MOVE 0 TO Wfin
+               OPEN INPUT fnote
+               MOVE Wine TO fn_ine
+               START fnote KEY IS = fn_ine
+               INVALID KEY
+                   DISPLAY 'Aucune note pour cet etudiant'
+                   MOVE 1 TO Wfin
+               NOT INVALID KEY
+                   PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                       READ fnote NEXT
+                       AT END
+                       MOVE 1 TO Wfin
+                       NOT AT END
+                       IF fn_ine NOT = Wine
+                           MOVE 1 TO Wfin
+                       ELSE
+                           MOVE 0 TO Wcoef
+                           MOVE 0 TO Wtemp
+                           OPEN INPUT fmatiere
+                           PERFORM WITH TEST AFTER UNTIL Wtemp = 1
+                               READ fmatiere
+                               AT END
+                                   MOVE 1 TO Wtemp
+                               NOT AT END
+                                   IF fm_nom = fn_matiere
+                                       MOVE fm_coef TO Wcoef
+                                       MOVE 1 TO Wtemp
+                                   END-IF
+                               END-READ
+                           END-PERFORM
+                           CLOSE fmatiere
+                           DISPLAY fn_matiere' : 'fn_note' coef 'Wcoef
+                           COMPUTE WbulSommePoints =
+                               WbulSommePoints + fn_note * Wcoef
+                           COMPUTE WbulSommeCoef = WbulSommeCoef + Wcoef
+                       END-IF
+                       END-READ
+                   END-PERFORM
+               END-START
+               CLOSE fnote
+               IF WbulSommeCoef > 0
+                   COMPUTE WbulResultat =
+                       WbulSommePoints / WbulSommeCoef
+                   DISPLAY 'Moyenne generale ponderee : 'WbulResultat
+               ELSE
+                   DISPLAY 'Aucune note enregistree pour cet etudiant'
+               END-IF
+           END-IF
+
+           PERFORM WITH TEST AFTER UNTIL Wrep = 0 OR Wrep = 1
+           DISPLAY 'Souhaitez vous continuer ? 1 ou 0'
+           ACCEPT Wrep
+           END-PERFORM
+           END-PERFORM.
+
+       CHARGEMENT_ELEVES.
+           MOVE 0 TO WnbCharges
+           MOVE 0 TO WnbRejetes
+           MOVE 0 TO Wfin
+           OPEN INPUT feleveLot
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ feleveLot NEXT
+               AT END
+                   MOVE 1 TO Wfin
+               NOT AT END
+                   MOVE 0 TO Wtrouve
+                   OPEN INPUT feleves
+                   MOVE el_ine TO fe_ine
+                   READ feleves
+                   INVALID KEY
+                     MOVE 0 TO Wtrouve
+                   NOT INVALID KEY
+                     MOVE 1 TO Wtrouve
+                   END-READ
+                   CLOSE feleves
+                   IF Wtrouve = 1
+                     DISPLAY el_ine' rejete : ine en doublon'
+                     ADD 1 TO WnbRejetes
+                   ELSE
+                     MOVE 0 TO Wtrouve
+                     OPEN INPUT fclasse
+                     MOVE el_classe TO fc_id
+                     READ fclasse
+                     INVALID KEY
+                       DISPLAY el_ine' rejete : classe inconnue'
+                       ADD 1 TO WnbRejetes
+                     NOT INVALID KEY
+                       IF fc_nbEleves < fc_nbElevesMax
+                         MOVE 1 TO Wtrouve
+                       ELSE
+                         DISPLAY el_ine' rejete : classe complete'
+                         ADD 1 TO WnbRejetes
+                       END-IF
+                     END-READ
+                     CLOSE fclasse
+                     IF Wtrouve = 1
+                       OPEN I-O feleves
+                        MOVE el_ine TO fe_ine
+                        MOVE el_nom TO fe_nom
+                        MOVE el_prenom TO fe_prenom
+                        MOVE el_dateNaiss TO fe_dateNaiss
+                        MOVE el_classe TO fe_classe
+                        MOVE el_parentNom TO fe_parentNom
+                        MOVE el_parentTel TO fe_parentTel
+                        WRITE eleveTamp
+                       END-WRITE
+                       CLOSE feleves
+                       OPEN I-O fclasse
+                        MOVE el_classe TO fc_id
+                        READ fclasse
+                        NOT INVALID KEY
+                          ADD 1 TO fc_nbEleves
+                          REWRITE classeTamp
+                        END-READ
+                       CLOSE fclasse
+                       ADD 1 TO WnbCharges
+                     END-IF
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE feleveLot
+           DISPLAY '--- Chargement eleves termine ---'
+           DISPLAY 'Enregistrements charges  : 'WnbCharges
+           DISPLAY 'Enregistrements rejetes  : 'WnbRejetes.
+
+       CHARGEMENT_PROFESSEUR.
+           MOVE 0 TO WnbCharges
+           MOVE 0 TO WnbRejetes
+           MOVE 0 TO Wfin
+           OPEN INPUT fprofLot
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ fprofLot NEXT
+               AT END
+                   MOVE 1 TO Wfin
+               NOT AT END
+                   MOVE 0 TO Wtrouve
+                   OPEN INPUT fprof
+                   MOVE pl_id TO fp_id
+                   READ fprof
+                   INVALID KEY
+                     MOVE 0 TO Wtrouve
+                   NOT INVALID KEY
+                     MOVE 1 TO Wtrouve
+                   END-READ
+                   CLOSE fprof
+                   IF Wtrouve = 1
+                     DISPLAY pl_id' rejete : identifiant en doublon'
+                     ADD 1 TO WnbRejetes
+                   ELSE
+                     OPEN I-O fprof
+                      MOVE pl_id TO fp_id
+                      MOVE pl_nom TO fp_nom
+                      MOVE pl_prenom TO fp_prenom
+                      MOVE pl_telephone TO fp_telephone
+                      MOVE pl_matiere TO fp_matiere
+                      WRITE profTamp
+                     END-WRITE
+                     CLOSE fprof
+                     ADD 1 TO WnbCharges
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE fprofLot
+           DISPLAY '--- Chargement professeurs termine ---'
+           DISPLAY 'Enregistrements charges  : 'WnbCharges
+           DISPLAY 'Enregistrements rejetes  : 'WnbRejetes.
+
+       CHARGEMENT_CLASSES.
+           MOVE 0 TO WnbCharges
+           MOVE 0 TO WnbRejetes
+           MOVE 0 TO Wfin
+           OPEN INPUT fclasseLot
+           PERFORM WITH TEST AFTER UNTIL Wfin = 1
+               READ fclasseLot NEXT
+               AT END
+                   MOVE 1 TO Wfin
+               NOT AT END
+                   MOVE 0 TO Wtrouve
+                   OPEN INPUT fclasse
+                   MOVE cl_id TO fc_id
+                   READ fclasse
+                   INVALID KEY
+                     MOVE 0 TO Wtrouve
+                   NOT INVALID KEY
+                     MOVE 1 TO Wtrouve
+                   END-READ
+                   CLOSE fclasse
+                   IF Wtrouve = 1
+                     DISPLAY cl_id' rejete : classe en doublon'
+                     ADD 1 TO WnbRejetes
+                   ELSE
+                     MOVE 0 TO Wtrouve
+                     OPEN INPUT fprof
+                     MOVE cl_idProf TO fp_id
+                     READ fprof
+                     INVALID KEY
+                       DISPLAY cl_id' rejete : prof tuteur inconnu'
+                       ADD 1 TO WnbRejetes
+                     NOT INVALID KEY
+                       MOVE 1 TO Wtrouve
+                     END-READ
+                     CLOSE fprof
+                     IF Wtrouve = 1
+                       IF cl_niveau < 3 OR cl_niveau > 6
+                         OR cl_nbElevesMax < 20 OR cl_nbElevesMax > 40
+                         DISPLAY cl_id' rejete : niveau ou effectif '
+                             'max invalide'
+                         ADD 1 TO WnbRejetes
+                       ELSE
+                         OPEN I-O fclasse
+                          MOVE cl_id TO fc_id
+                          MOVE cl_idProf TO fc_idProf
+                          MOVE cl_niveau TO fc_niveau
+                          MOVE cl_nbElevesMax TO fc_nbElevesMax
+                          MOVE 0 TO fc_nbEleves
+                          WRITE classeTamp
+                         END-WRITE
+                         CLOSE fclasse
+                         ADD 1 TO WnbCharges
+                       END-IF
+                     END-IF
+                   END-IF
+               END-READ
+           END-PERFORM
+           CLOSE fclasseLot
+           DISPLAY '--- Chargement classes termine ---'
+           DISPLAY 'Enregistrements charges  : 'WnbCharges
+           DISPLAY 'Enregistrements rejetes  : 'WnbRejetes.
+
+       FIN_ANNEE.
+           MOVE 0 TO WnbPromus
+           MOVE 0 TO WnbDiplomes
+           DISPLAY 'Passage en annee superieure et archivage'
+           DISPLAY 'des classes de niveau 6 (diplomes)'
+           OPEN EXTEND farchEleves
+           OPEN EXTEND farchNote
+           OPEN EXTEND faudit
+           MOVE 0 TO WfinC
+           OPEN I-O fclasse
+           PERFORM WITH TEST AFTER UNTIL WfinC = 1
+           READ fclasse NEXT
+           AT END
+             MOVE 1 TO WfinC
+           NOT AT END
+             IF fc_niveau < 6
+               ADD 1 TO fc_niveau
+               REWRITE classeTamp
+               ADD 1 TO WnbPromus
+             ELSE
+               MOVE fc_id TO WclasseId
+               MOVE fc_niveau TO Wniveau
+               MOVE 0 TO WfinE
+               OPEN I-O feleves
+               PERFORM WITH TEST AFTER UNTIL WfinE = 1
+               READ feleves NEXT
+               AT END
+                 MOVE 1 TO WfinE
+               NOT AT END
+                 IF fe_classe = WclasseId
+                   MOVE fe_ine TO ae_ine
+                   MOVE fe_nom TO ae_nom
+                   MOVE fe_prenom TO ae_prenom
+                   MOVE fe_dateNaiss TO ae_dateNaiss
+                   MOVE fe_classe TO ae_classe
+                   MOVE Wniveau TO ae_niveau
+                   MOVE fe_parentNom TO ae_parentNom
+                   MOVE fe_parentTel TO ae_parentTel
+                   WRITE archEleveTamp
+                   MOVE fe_ine TO Wine
+                   DELETE feleves RECORD
+                   ADD 1 TO WnbDiplomes
+                   MOVE 0 TO WfinN
+                   OPEN I-O fnote
+                   MOVE Wine TO fn_ine
+                   START fnote KEY IS = fn_ine
+                   NOT INVALID KEY
+                     PERFORM WITH TEST AFTER UNTIL WfinN = 1
+                     READ fnote NEXT
+                     AT END
+                       MOVE 1 TO WfinN
+                     NOT AT END
+                       IF fn_ine NOT = Wine
+                         MOVE 1 TO WfinN
+                       ELSE
+                         MOVE fn_idNote TO an_idNote
+                         MOVE fn_ine TO an_ine
+                         MOVE fn_matiere TO an_matiere
+                         MOVE fn_note TO an_note
+                         MOVE fn_niveau TO an_niveau
+                         WRITE archNoteTamp
+                         MOVE fn_ine TO au_ine
+                         MOVE fn_matiere TO au_matiere
+                         MOVE fn_idNote TO au_idNote
+                         MOVE fn_note TO au_noteAvant
+                         MOVE 0 TO au_noteApres
+                         MOVE 'ARCHIVE' TO au_action
+                         ACCEPT au_date FROM DATE YYYYMMDD
+                         ACCEPT au_heure FROM TIME
+                         WRITE auditTamp
+                         DELETE fnote RECORD
+                       END-IF
+                     END-READ
+                     END-PERFORM
+                   END-START
+                   CLOSE fnote
+                 END-IF
+               END-READ
+               END-PERFORM
+               CLOSE feleves
+               MOVE 0 TO fc_nbEleves
+               REWRITE classeTamp
+             END-IF
+           END-READ
+           END-PERFORM
+           CLOSE fclasse
+           CLOSE farchEleves
+           CLOSE farchNote
+           CLOSE faudit
+           DISPLAY '--- Fin d annee terminee ---'
+           DISPLAY 'Classes promues     : 'WnbPromus
+           DISPLAY 'Eleves diplomes     : 'WnbDiplomes.
+
+       APPEL_URGENCE.
+           MOVE 0 TO Wtrouve
+           MOVE 0 TO Wfin
+           DISPLAY 'Identifiant de la classe : '
+           ACCEPT WclasseE
+           OPEN INPUT fclasse
+            MOVE WclasseE TO fc_id
+            READ fclasse
+            INVALID KEY
+              DISPLAY 'classe inexistante'
+            NOT INVALID KEY
+              MOVE 1 TO Wtrouve
+            END-READ
+           CLOSE fclasse
+           IF Wtrouve = 1
+             DISPLAY '--- Liste d appel d urgence ---'
+             OPEN INPUT feleves
+             PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                 READ feleves NEXT
+                 AT END
+                   MOVE 1 TO Wfin
+                 NOT AT END
+                   IF fe_classe = WclasseE
+                     DISPLAY '-----------------------'
+                     DISPLAY 'Eleve      : 'fe_nom' 'fe_prenom
+                     DISPLAY 'INE        : 'fe_ine
+                     DISPLAY 'Parent     : 'fe_parentNom
+                     DISPLAY 'Telephone  : 'fe_parentTel
+                   END-IF
+                 END-READ
+             END-PERFORM
+             CLOSE feleves
+           END-IF.
+
+       EMPLOI_DU_TEMPS.
+           MOVE 0 TO Wtrouve
+           MOVE 0 TO Wmois
+           PERFORM WITH TEST AFTER UNTIL Wmois > 0 AND Wmois < 13
+             DISPLAY 'Pour quel mois voulez vous l emploi du temps ?'
+             ACCEPT Wmois
+           END-PERFORM
+           DISPLAY 'Emploi du temps : 1 par classe, 2 par professeur'
+           ACCEPT WempMode
+           IF WempMode = 1
+             DISPLAY 'Identifiant de la classe : '
+             ACCEPT WclasseId
+             MOVE WclasseId TO WclasseKey
+             OPEN INPUT fclasse
+              MOVE WclasseId TO fc_id
+              READ fclasse
+              INVALID KEY
+                DISPLAY 'classe inexistante'
+              NOT INVALID KEY
+                MOVE 1 TO Wtrouve
+              END-READ
+             CLOSE fclasse
+           ELSE
+             DISPLAY 'Identifiant du professeur : '
+             ACCEPT WidProf
+             OPEN INPUT fprof
+              MOVE WidProf TO fp_id
+              READ fprof
+              INVALID KEY
+                DISPLAY 'professeur inconnu'
+              NOT INVALID KEY
+                MOVE 1 TO Wtrouve
+              END-READ
+             CLOSE fprof
+           END-IF
+           IF Wtrouve = 1
+             DISPLAY '--- Emploi du temps ---'
+             MOVE 1 TO WjourScan
+             PERFORM WITH TEST AFTER UNTIL WjourScan > 31
+               MOVE 0 TO WempCount
+               MOVE 0 TO Wfin
+               OPEN INPUT fcours
+               MOVE WjourScan TO fco_jour
+               START fcours KEY IS = fco_jour
+               INVALID KEY
+                 MOVE 1 TO Wfin
+               NOT INVALID KEY
+                 PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                     READ fcours NEXT
+                     AT END
+                       MOVE 1 TO Wfin
+                     NOT AT END
+                      IF fco_jour NOT = WjourScan
+                       MOVE 1 TO Wfin
+                      ELSE
+                       IF fco_mois = Wmois
+                        AND ((WempMode = 1 AND fco_classe = WclasseKey)
+                        OR (WempMode = 2 AND fco_profId = WidProf))
+                        IF WempCount < 20
+                         ADD 1 TO WempCount
+                         MOVE fco_horaireD TO WempHoraireD(WempCount)
+                         MOVE fco_horaireF TO WempHoraireF(WempCount)
+                         MOVE fco_numS TO WempNumS(WempCount)
+                         IF WempMode = 1
+                          MOVE fco_profId TO WempAutre(WempCount)
+                         ELSE
+                          MOVE fco_classe TO WempAutre(WempCount)
+                         END-IF
+                        ELSE
+                         DISPLAY 'table pleine, cours du 'WjourScan
+                             ' ignore'
+                        END-IF
+                       END-IF
+                      END-IF
+                     END-READ
+                 END-PERFORM
+               END-START
+               CLOSE fcours
+               IF WempCount > 0
+                 MOVE 1 TO WempI
+                 PERFORM WITH TEST BEFORE UNTIL WempI >= WempCount
+                   COMPUTE WempJ = WempI + 1
+                   PERFORM WITH TEST BEFORE UNTIL WempJ > WempCount
+                     IF WempHoraireD(WempJ) < WempHoraireD(WempI)
+                       MOVE WempHoraireD(WempI) TO WempTmpD
+                       MOVE WempHoraireF(WempI) TO WempTmpF
+                       MOVE WempNumS(WempI) TO WempTmpNumS
+                       MOVE WempAutre(WempI) TO WempTmpAutre
+                       MOVE WempHoraireD(WempJ) TO WempHoraireD(WempI)
+                       MOVE WempHoraireF(WempJ) TO WempHoraireF(WempI)
+                       MOVE WempNumS(WempJ) TO WempNumS(WempI)
+                       MOVE WempAutre(WempJ) TO WempAutre(WempI)
+                       MOVE WempTmpD TO WempHoraireD(WempJ)
+                       MOVE WempTmpF TO WempHoraireF(WempJ)
+                       MOVE WempTmpNumS TO WempNumS(WempJ)
+                       MOVE WempTmpAutre TO WempAutre(WempJ)
+                     END-IF
+                     ADD 1 TO WempJ
+                   END-PERFORM
+                   ADD 1 TO WempI
+                 END-PERFORM
+                 DISPLAY 'Jour : 'WjourScan
+                 MOVE 1 TO WempI
+                 PERFORM WITH TEST AFTER UNTIL WempI > WempCount
+                   DISPLAY '  'WempHoraireD(WempI)'h-'
+                       WempHoraireF(WempI)'h salle '
+                       WempNumS(WempI)' ref 'WempAutre(WempI)
+                   ADD 1 TO WempI
+                 END-PERFORM
+               END-IF
+               ADD 1 TO WjourScan
+             END-PERFORM
+           END-IF.
+
+       CHARGE_PROFESSEUR.
+           MOVE 0 TO Wtrouve
+           DISPLAY 'Identifiant du professeur (0 pour tous) : '
+           ACCEPT WchargeProfId
+           IF WchargeProfId = 0
+             MOVE 1 TO WchargeTous
+             MOVE 1 TO Wtrouve
+           ELSE
+             MOVE 0 TO WchargeTous
+             OPEN INPUT fprof
+              MOVE WchargeProfId TO fp_id
+              READ fprof
+              INVALID KEY
+                DISPLAY 'professeur inconnu'
+              NOT INVALID KEY
+                MOVE 1 TO Wtrouve
+              END-READ
+             CLOSE fprof
+           END-IF
+           IF Wtrouve = 1
+             MOVE 0 TO Wmois
+             PERFORM WITH TEST AFTER UNTIL Wmois > 0 AND Wmois < 13
+               DISPLAY 'Pour quel mois voulez vous la charge horaire ?'
+               ACCEPT Wmois
+             END-PERFORM
+             MOVE 0 TO WchargeCount
+             MOVE 0 TO WchargeTotal
+             MOVE 0 TO Wfin
+             OPEN INPUT fcours
+             PERFORM WITH TEST AFTER UNTIL Wfin = 1
+                 READ fcours NEXT
+                 AT END
+                   MOVE 1 TO Wfin
+                 NOT AT END
+                  IF fco_mois = Wmois
+                  IF WchargeTous = 1
+                   MOVE 0 TO WchargeDejaVu
+                   MOVE 1 TO WchargeI
+                   PERFORM WITH TEST BEFORE UNTIL
+                       WchargeI > WchargeCount OR WchargeDejaVu = 1
+                     IF WchargeTabId(WchargeI) = fco_profId
+                       COMPUTE WchargeTabTotal(WchargeI) =
+                           WchargeTabTotal(WchargeI)
+                           + fco_horaireF - fco_horaireD
+                       MOVE 1 TO WchargeDejaVu
+                     ELSE
+                       ADD 1 TO WchargeI
+                     END-IF
+                   END-PERFORM
+                   IF WchargeDejaVu = 0
+                     IF WchargeCount < 50
+                       ADD 1 TO WchargeCount
+                       MOVE fco_profId TO WchargeTabId(WchargeCount)
+                       COMPUTE WchargeTabTotal(WchargeCount) =
+                           fco_horaireF - fco_horaireD
+                     ELSE
+                       DISPLAY 'table pleine, professeur '
+                           fco_profId' ignore'
+                     END-IF
+                   END-IF
+                  ELSE
+                   IF fco_profId = WchargeProfId
+                     COMPUTE WchargeTotal = WchargeTotal
+                         + fco_horaireF - fco_horaireD
+                   END-IF
+                  END-IF
+                  END-IF
+                 END-READ
+             END-PERFORM
+             CLOSE fcours
+             DISPLAY '--- Charge horaire mensuelle ---'
+             IF WchargeTous = 1
+               MOVE 1 TO WchargeI
+               PERFORM WITH TEST BEFORE UNTIL WchargeI > WchargeCount
+                 MOVE WchargeTabId(WchargeI) TO fp_id
+                 OPEN INPUT fprof
+                  READ fprof
+                  INVALID KEY
+                    DISPLAY fp_id' : 'WchargeTabTotal(WchargeI)'h'
+                  NOT INVALID KEY
+                    DISPLAY fp_nom' 'fp_prenom' ('fp_matiere') : '
+                        WchargeTabTotal(WchargeI)'h'
+                  END-READ
+                 CLOSE fprof
+                 ADD 1 TO WchargeI
+               END-PERFORM
+             ELSE
+               DISPLAY fp_nom' 'fp_prenom' ('fp_matiere') : '
+                   WchargeTotal'h'
+             END-IF
+           END-IF.
